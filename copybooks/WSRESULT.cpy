@@ -0,0 +1,34 @@
+000100*****************************************************************
+000110*                                                               *
+000120*   WSRESULT.CPY                                                *
+000130*                                                               *
+000140*   STANDARD BATCH-JOB TERMINATION-STATUS RECORD.  COPY THIS    *
+000150*   MEMBER INTO THE WORKING-STORAGE SECTION OF ANY BATCH         *
+000160*   PROGRAM THAT NEEDS TO REPORT A CONSISTENT SUCCESS/FAILURE    *
+000170*   STATUS TO OPERATIONS.  THE LAYOUT IS DELIBERATELY SIMPLE SO  *
+000180*   IT CAN BE DISPLAYED, LOGGED OR WRITTEN TO A STATUS FILE      *
+000190*   WITHOUT FURTHER FORMATTING.                                  *
+000200*                                                                *
+000210*   MODIFICATION HISTORY                                        *
+000220*   --------------------                                        *
+000230*   2026-08-08  RJH  ORIGINAL COPYBOOK - REPLACES THE AD HOC     *
+000240*                    WS-RESULT FLAG PREVIOUSLY LOCAL TO EACH     *
+000250*                    BATCH PROGRAM.                              *
+000255*   2026-08-08  RJH  WIDENED WS-TERM-REASON-TEXT SO THE          *
+000256*                    RECONCILIATION/BAD-RECORD MESSAGES DO NOT   *
+000257*                    TRUNCATE THE EMBEDDED COUNTS.                *
+000260*                                                                *
+000270*****************************************************************
+000280   01  WS-TERM-STATUS.
+000290       05  WS-TERM-PROGRAM-ID          PIC X(08).
+000300       05  WS-RESULT                   PIC X(04).
+000310           88  WS-RESULT-NORMAL        VALUE 'TRUE'.
+000320           88  WS-RESULT-BAD-RECORD    VALUE 'BADR'.
+000330           88  WS-RESULT-RECON-FAIL    VALUE 'RECN'.
+000340           88  WS-RESULT-FILE-ERROR    VALUE 'FERR'.
+000350           88  WS-RESULT-OPER-CANCEL   VALUE 'OPCN'.
+000360       05  WS-TERM-RETURN-CODE         PIC 9(04).
+000370       05  WS-TERM-REASON-TEXT         PIC X(60).
+000380       05  WS-TERM-TIMESTAMP.
+000390           10  WS-TERM-DATE            PIC 9(08).
+000400           10  WS-TERM-TIME            PIC 9(08).
