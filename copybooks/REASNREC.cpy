@@ -0,0 +1,22 @@
+000100*****************************************************************
+000110*                                                               *
+000120*   REASNREC.CPY                                                *
+000130*                                                                *
+000140*   RECORD LAYOUT FOR THE TERMINATION-REASON VSAM KSDS          *
+000150*   (LOGICAL FILE REASON-FILE).  THE FILE IS KEYED BY REASON    *
+000160*   CODE AND HOLDS ONE ROW PER TERMINATION REASON KNOWN TO THE  *
+000170*   BATCH SUITE.  IT IS LOADED AND MAINTAINED BY THE STANDARD   *
+000180*   REASON-TABLE LOAD UTILITY - PROGRAMS ONLY READ IT.          *
+000190*                                                                *
+000200*   MODIFICATION HISTORY                                        *
+000210*   --------------------                                        *
+000220*   2026-08-08  RJH  ORIGINAL COPYBOOK.                          *
+000230*                                                                *
+000240*****************************************************************
+000250   01  RV-REASON-RECORD.
+000260       05  RV-REASON-CODE              PIC X(04).
+000270       05  RV-REASON-DESCRIPTION       PIC X(30).
+000280       05  RV-REASON-SEVERITY          PIC X(01).
+000290           88  RV-SEVERITY-INFO        VALUE '1'.
+000300           88  RV-SEVERITY-WARNING     VALUE '2'.
+000310           88  RV-SEVERITY-SEVERE      VALUE '3'.
