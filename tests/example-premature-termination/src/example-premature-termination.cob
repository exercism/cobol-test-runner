@@ -1,8 +1,564 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. example-premature-termination.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-RESULT PIC X(4) VALUE 'TRUE'.
-       PROCEDURE DIVISION.
-       DO-SOMETHING.
-           STOP RUN.
+000100*****************************************************************
+000110*                                                               *
+000120*   EXAMPLE-PREMATURE-TERMINATION                                *
+000130*                                                                *
+000140*   MODIFICATION HISTORY                                        *
+000150*   --------------------                                        *
+000160*   2026-08-08  RJH  ADDED TRANS-IN INPUT FILE SO THE PREMATURE  *
+000170*                    TERMINATION PATH IS DRIVEN BY A REAL BAD    *
+000180*                    RECORD INSTEAD OF A HARDCODED FLAG.         *
+000190*   2026-08-08  RJH  MOVED THE TERMINATION FLAG INTO THE SHARED  *
+000200*                    WSRESULT COPYBOOK.                          *
+000210*   2026-08-08  RJH  ADDED TERM-LOG AUDIT TRAIL WRITE BEFORE     *
+000220*                    STOP RUN.                                   *
+000230*   2026-08-08  RJH  ADDED RECONCILIATION CHECK AGAINST THE      *
+000240*                    EXPECTED-COUNTS CONTROL FILE (CTL-IN).      *
+000250*   2026-08-08  RJH  ADDED CHECKPOINT/RESTART LOGIC SO A DEAD    *
+000260*                    RUN RESUMES PAST COMPLETED STEPS.           *
+000270*   2026-08-08  RJH  ADDED THE END-OF-JOB SUMMARY REPORT         *
+000280*                    (REPT-OUT).                                 *
+000290*   2026-08-08  RJH  MAPPED WS-RESULT TO A NUMERIC RETURN-CODE   *
+000300*                    FOR THE SCHEDULER.                          *
+000310*   2026-08-08  RJH  ADDED THE REASON-FILE VSAM LOOKUP TABLE.    *
+000320*   2026-08-08  RJH  ADDED THE STATUS-OUT DASHBOARD FEED.        *
+000330*   2026-08-08  RJH  ADDED THE OPERATOR INQUIRY PARM MODE.       *
+000340*                                                                *
+000350*****************************************************************
+000360 IDENTIFICATION DIVISION.
+000370 PROGRAM-ID. example-premature-termination.
+000380 AUTHOR. R J HENDRICKS.
+000390 INSTALLATION. BATCH SYSTEMS GROUP.
+000400 DATE-WRITTEN. 2024-01-10.
+000410 DATE-COMPILED.
+000420*
+000430 ENVIRONMENT DIVISION.
+000440 INPUT-OUTPUT SECTION.
+000450 FILE-CONTROL.
+000460     SELECT TRANS-IN
+000470         ASSIGN TO "TRANSIN"
+000480         ORGANIZATION IS SEQUENTIAL
+000490         FILE STATUS IS WS-TRANS-FILE-STATUS.
+000500     SELECT TERM-LOG
+000510         ASSIGN TO "TERMLOG"
+000520         ORGANIZATION IS SEQUENTIAL
+000530         FILE STATUS IS WS-TERM-LOG-STATUS.
+000540     SELECT CTL-IN
+000550         ASSIGN TO "EXPCNT"
+000560         ORGANIZATION IS SEQUENTIAL
+000570         FILE STATUS IS WS-CTL-FILE-STATUS.
+000580     SELECT RESTART-FILE
+000590         ASSIGN TO "RESTART"
+000600         ORGANIZATION IS SEQUENTIAL
+000610         FILE STATUS IS WS-RESTART-FILE-STATUS.
+000620     SELECT REPT-OUT
+000630         ASSIGN TO "REPTOUT"
+000640         ORGANIZATION IS SEQUENTIAL
+000650         FILE STATUS IS WS-REPT-FILE-STATUS.
+000660     SELECT REASON-FILE
+000670         ASSIGN TO "REASONVS"
+000680         ORGANIZATION IS INDEXED
+000690         ACCESS MODE IS RANDOM
+000700         RECORD KEY IS RV-REASON-CODE
+000710         FILE STATUS IS WS-REASON-FILE-STATUS.
+000720     SELECT STATUS-OUT
+000730         ASSIGN TO "STATOUT"
+000740         ORGANIZATION IS SEQUENTIAL
+000750         FILE STATUS IS WS-STATUS-OUT-STATUS.
+000760*
+000770 DATA DIVISION.
+000780 FILE SECTION.
+000790*
+000800 FD  TRANS-IN
+000810     LABEL RECORDS ARE STANDARD.
+000820 01  TRANS-REC.
+000830     05  TRANS-ID                   PIC X(06).
+000840     05  TRANS-CODE                 PIC X(02).
+000850         88  TRANS-CODE-VALID       VALUES 'DR' 'CR' 'AJ'.
+000860     05  TRANS-AMOUNT                PIC 9(07)V99.
+000870     05  FILLER                      PIC X(35).
+000880*
+000890 FD  TERM-LOG
+000900     LABEL RECORDS ARE STANDARD.
+000910 01  TERM-LOG-REC                    PIC X(80).
+000920*
+000930 FD  CTL-IN
+000940     LABEL RECORDS ARE STANDARD.
+000950 01  CTL-REC.
+000960     05  CTL-EXPECTED-COUNT          PIC 9(07).
+000970     05  FILLER                      PIC X(73).
+000980*
+000990 FD  RESTART-FILE
+001000     LABEL RECORDS ARE STANDARD.
+001010 01  RESTART-REC.
+001020     05  RESTART-STEP-NAME           PIC X(20).
+001030     05  RESTART-STEP-STATUS         PIC X(01).
+001040         88  RESTART-STEP-COMPLETE   VALUE 'C'.
+001050     05  RESTART-TRANS-COUNT         PIC 9(07).
+001060*
+001070 FD  REPT-OUT
+001080     LABEL RECORDS ARE STANDARD.
+001090 01  REPT-REC.
+001100     05  REPT-CC                     PIC X(01).
+001110     05  REPT-DETAIL                 PIC X(132).
+001120*
+001130 FD  REASON-FILE.
+001140 COPY REASNREC.
+001150*
+001160 FD  STATUS-OUT
+001170     LABEL RECORDS ARE STANDARD.
+001180 01  STATUS-OUT-REC.
+001190     05  SO-PROGRAM-ID                PIC X(08).
+001200     05  SO-RESULT-CODE               PIC X(04).
+001210     05  SO-COMPLETION-STAMP.
+001220         10  SO-COMPLETION-DATE       PIC 9(08).
+001230         10  SO-COMPLETION-TIME       PIC 9(08).
+001240     05  FILLER                       PIC X(52).
+001250*
+001260 WORKING-STORAGE SECTION.
+001270 COPY WSRESULT.
+001280*
+001290 77  WS-EOF-TRANS                PIC X(01) VALUE 'N'.
+001300     88  TRANS-EOF               VALUE 'Y'.
+001310 77  WS-BAD-RECORD-SW            PIC X(01) VALUE 'N'.
+001320     88  WS-BAD-RECORD-FOUND     VALUE 'Y'.
+001330 77  WS-TRANS-READ-COUNT         PIC 9(07) VALUE ZERO.
+001340 77  WS-TRANS-FILE-STATUS        PIC X(02) VALUE SPACES.
+001350 77  WS-TERM-LOG-STATUS          PIC X(02) VALUE SPACES.
+001360 77  WS-CTL-FILE-STATUS          PIC X(02) VALUE SPACES.
+001370 77  WS-EOF-CTL                  PIC X(01) VALUE 'N'.
+001380     88  CTL-EOF                 VALUE 'Y'.
+001390 77  WS-RESTART-FILE-STATUS      PIC X(02) VALUE SPACES.
+001400 77  WS-EOF-RESTART              PIC X(01) VALUE 'N'.
+001410     88  RESTART-EOF             VALUE 'Y'.
+001420 77  WS-RESTART-OPEN-SW          PIC X(01) VALUE 'N'.
+001430     88  WS-RESTART-IS-OPEN      VALUE 'Y'.
+001440 77  WS-STEP-TRANS-DONE          PIC X(01) VALUE 'N'.
+001450     88  STEP-TRANS-COMPLETE     VALUE 'Y'.
+001460 77  WS-STEP-RECON-DONE          PIC X(01) VALUE 'N'.
+001470     88  STEP-RECON-COMPLETE     VALUE 'Y'.
+001480 77  WS-CHECKPOINT-STEP          PIC X(20) VALUE SPACES.
+001490 77  WS-REPT-FILE-STATUS         PIC X(02) VALUE SPACES.
+001500 77  WS-REASON-FILE-STATUS       PIC X(02) VALUE SPACES.
+001510 77  WS-REASON-DESC              PIC X(30) VALUE SPACES.
+001520 77  WS-STATUS-OUT-STATUS        PIC X(02) VALUE SPACES.
+001530 77  WS-INQUIRY-SW               PIC X(01) VALUE 'N'.
+001540     88  WS-INQUIRY-REQUESTED    VALUE 'Y'.
+001550 77  WS-EOF-TERMLOG-INQ          PIC X(01) VALUE 'N'.
+001560     88  TERMLOG-INQ-EOF         VALUE 'Y'.
+001570 77  WS-LAST-TERM-LOG-REC        PIC X(80) VALUE SPACES.
+001580 77  WS-START-DATE                PIC 9(08) VALUE ZERO.
+001590 77  WS-END-DATE                  PIC 9(08) VALUE ZERO.
+001600 77  WS-END-TIME                  PIC 9(08) VALUE ZERO.
+001610 77  WS-ELAPSED-SECONDS            PIC S9(07) VALUE ZERO.
+001620 77  WS-ELAPSED-DISPLAY            PIC ZZZZZZ9.
+001630 77  WS-PRINT-LINE                 PIC X(132) VALUE SPACES.
+001640*
+001650 01  WS-START-TIME.
+001660     05  WS-START-HH                PIC 9(02).
+001670     05  WS-START-MM                PIC 9(02).
+001680     05  WS-START-SS                PIC 9(02).
+001690     05  WS-START-HS                PIC 9(02).
+001700 01  WS-END-TIME-BRK.
+001710     05  WS-END-HH                  PIC 9(02).
+001720     05  WS-END-MM                  PIC 9(02).
+001730     05  WS-END-SS                  PIC 9(02).
+001740     05  WS-END-HS                  PIC 9(02).
+001750*
+001760 LINKAGE SECTION.
+001770 01  DL100-PARM-AREA.
+001780     05  DL100-PARM-LEN              PIC S9(04) COMP.
+001790     05  DL100-PARM-TEXT             PIC X(80).
+001800*
+001810 PROCEDURE DIVISION USING DL100-PARM-AREA.
+001820*
+001830*--------------------------------------------------------------*
+001840*    0000-MAINLINE - PROGRAM ENTRY POINT.                       *
+001850*--------------------------------------------------------------*
+001860 0000-MAINLINE.
+001870     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001880     IF WS-INQUIRY-REQUESTED
+001890         PERFORM 8500-OPERATOR-INQUIRY THRU 8500-EXIT
+001900     ELSE
+001910         PERFORM DO-SOMETHING THRU DO-SOMETHING-EXIT
+001920     END-IF.
+001930*
+001940*--------------------------------------------------------------*
+001950*    1000-INITIALIZE - SET UP STATUS, CHECK FOR AN OPERATOR     *
+001960*    INQUIRY PARM, AND READ ANY RESTART STATE LEFT BEHIND BY A  *
+001970*    PREVIOUS, ABNORMALLY ENDED RUN.                             *
+001980*--------------------------------------------------------------*
+001990 1000-INITIALIZE.
+002000     MOVE 'EPT0001' TO WS-TERM-PROGRAM-ID.
+002010     MOVE 'TRUE' TO WS-RESULT.
+002020     MOVE ZERO TO WS-TERM-RETURN-CODE.
+002030     MOVE SPACES TO WS-TERM-REASON-TEXT.
+002040     ACCEPT WS-START-TIME FROM TIME.
+002050     ACCEPT WS-START-DATE FROM DATE YYYYMMDD.
+002060     PERFORM 1100-CHECK-PARM THRU 1100-EXIT.
+002070     PERFORM 1200-READ-RESTART-STATE THRU 1200-EXIT.
+002080 1000-EXIT.
+002090     EXIT.
+002100*
+002110 1100-CHECK-PARM.
+002120     IF DL100-PARM-LEN > 0
+002130         IF DL100-PARM-TEXT(1:7) = 'INQUIRE'
+002140             SET WS-INQUIRY-REQUESTED TO TRUE
+002150         END-IF
+002160     END-IF.
+002170 1100-EXIT.
+002180     EXIT.
+002190*
+002200 1200-READ-RESTART-STATE.
+002210     OPEN INPUT RESTART-FILE.
+002220     IF WS-RESTART-FILE-STATUS = '00'
+002230         PERFORM 1210-READ-RESTART-RECORD THRU 1210-EXIT
+002240             UNTIL RESTART-EOF
+002250         CLOSE RESTART-FILE
+002260     END-IF.
+002270 1200-EXIT.
+002280     EXIT.
+002290*
+002300 1210-READ-RESTART-RECORD.
+002310     READ RESTART-FILE
+002320         AT END SET RESTART-EOF TO TRUE
+002330     END-READ.
+002340     IF NOT RESTART-EOF
+002350         IF RESTART-STEP-NAME = 'TRANS-PROCESSING'
+002360                 AND RESTART-STEP-COMPLETE
+002370             SET STEP-TRANS-COMPLETE TO TRUE
+002380             MOVE RESTART-TRANS-COUNT TO WS-TRANS-READ-COUNT
+002390         END-IF
+002400         IF RESTART-STEP-NAME = 'RECONCILIATION'
+002410                 AND RESTART-STEP-COMPLETE
+002420             SET STEP-RECON-COMPLETE TO TRUE
+002430         END-IF
+002440     END-IF.
+002450 1210-EXIT.
+002460     EXIT.
+002470*
+002480*--------------------------------------------------------------*
+002490*    DO-SOMETHING - THE JOB'S SINGLE PROCESSING STEP.  READS    *
+002500*    THE TRANSACTION FILE, RECONCILES THE COUNTS, CHECKPOINTS,  *
+002510*    LOGS THE RUN TO THE AUDIT TRAIL, THEN STOPS.                *
+002520*--------------------------------------------------------------*
+002530 DO-SOMETHING.
+002540     IF NOT STEP-TRANS-COMPLETE
+002550         PERFORM 2000-PROCESS-TRANSACTIONS THRU 2000-EXIT
+002560         IF WS-RESULT-NORMAL
+002570             SET STEP-TRANS-COMPLETE TO TRUE
+002580             MOVE 'TRANS-PROCESSING' TO WS-CHECKPOINT-STEP
+002590             PERFORM 4000-WRITE-CHECKPOINT THRU 4000-EXIT
+002600         END-IF
+002610     END-IF.
+002620     IF NOT STEP-RECON-COMPLETE AND WS-RESULT-NORMAL
+002630         PERFORM 3000-RECONCILE THRU 3000-EXIT
+002640         IF WS-RESULT-NORMAL
+002650             SET STEP-RECON-COMPLETE TO TRUE
+002660             MOVE 'RECONCILIATION' TO WS-CHECKPOINT-STEP
+002670             PERFORM 4000-WRITE-CHECKPOINT THRU 4000-EXIT
+002680         END-IF
+002690     END-IF.
+002700     PERFORM 4900-CLOSE-CHECKPOINT THRU 4900-EXIT.
+002710     IF STEP-TRANS-COMPLETE AND STEP-RECON-COMPLETE
+002720             AND WS-RESULT-NORMAL
+002730         PERFORM 4950-RESET-CHECKPOINT THRU 4950-EXIT
+002740     END-IF.
+002750     PERFORM 6000-SET-RETURN-CODE THRU 6000-EXIT.
+002760     PERFORM 5000-BUILD-REPORT THRU 5000-EXIT.
+002770     PERFORM 7000-WRITE-STATUS-OUT THRU 7000-EXIT.
+002780     PERFORM 7500-WRITE-TERM-LOG THRU 7500-EXIT.
+002790 DO-SOMETHING-EXIT.
+002800     STOP RUN.
+002810*
+002820*--------------------------------------------------------------*
+002830*    4000-WRITE-CHECKPOINT - RECORD A COMPLETED STEP SO A       *
+002840*    RESTARTED RUN CAN SKIP PAST IT.                            *
+002850*--------------------------------------------------------------*
+002860 4000-WRITE-CHECKPOINT.
+002870     IF NOT WS-RESTART-IS-OPEN
+002880         OPEN OUTPUT RESTART-FILE
+002890         IF WS-RESTART-FILE-STATUS NOT = '00'
+002900             DISPLAY 'RESTART-FILE OPEN FAILED - CKPT SKIPPED'
+002910             GO TO 4000-EXIT
+002920         END-IF
+002930         SET WS-RESTART-IS-OPEN TO TRUE
+002940     END-IF.
+002950     MOVE WS-CHECKPOINT-STEP TO RESTART-STEP-NAME.
+002960     MOVE 'C' TO RESTART-STEP-STATUS.
+002970     MOVE WS-TRANS-READ-COUNT TO RESTART-TRANS-COUNT.
+002980     WRITE RESTART-REC.
+002990 4000-EXIT.
+003000     EXIT.
+003010*
+003020 4900-CLOSE-CHECKPOINT.
+003030     IF WS-RESTART-IS-OPEN
+003040         CLOSE RESTART-FILE
+003050     END-IF.
+003060 4900-EXIT.
+003070     EXIT.
+003080*
+003090*--------------------------------------------------------------*
+003100*    4950-RESET-CHECKPOINT - BOTH STEPS FINISHED CLEAN, SO      *
+003110*    CLEAR THE RESTART FILE.  WITHOUT THIS, THE NEXT INVOCATION *
+003120*    WOULD READ BACK TWO COMPLETED STEPS AND SKIP TRANS-IN AND  *
+003130*    CTL-IN FOREVER INSTEAD OF STARTING A FRESH RUN.             *
+003140*--------------------------------------------------------------*
+003150 4950-RESET-CHECKPOINT.
+003160     OPEN OUTPUT RESTART-FILE.
+003170     IF WS-RESTART-FILE-STATUS NOT = '00'
+003180         DISPLAY 'RESTART-FILE RESET FAILED - NOT CLEARED'
+003190         GO TO 4950-EXIT
+003200     END-IF.
+003210     CLOSE RESTART-FILE.
+003220 4950-EXIT.
+003230     EXIT.
+003240*
+003250*--------------------------------------------------------------*
+003260*    2000-PROCESS-TRANSACTIONS - READ TRANS-IN UNTIL EOF OR A   *
+003270*    BAD RECORD FORCES A PREMATURE TERMINATION.                 *
+003280*--------------------------------------------------------------*
+003290 2000-PROCESS-TRANSACTIONS.
+003300     OPEN INPUT TRANS-IN.
+003310     IF WS-TRANS-FILE-STATUS NOT = '00'
+003320         MOVE 'FERR' TO WS-RESULT
+003330         MOVE 'TRANS-IN COULD NOT BE OPENED'
+003340             TO WS-TERM-REASON-TEXT
+003350         GO TO 2000-EXIT
+003360     END-IF.
+003370     PERFORM 2100-READ-TRANS-RECORD THRU 2100-EXIT
+003380         UNTIL TRANS-EOF OR WS-BAD-RECORD-FOUND.
+003390     CLOSE TRANS-IN.
+003400 2000-EXIT.
+003410     EXIT.
+003420*
+003430*--------------------------------------------------------------*
+003440*    3000-RECONCILE - COMPARE THE COUNT OF RECORDS READ AGAINST *
+003450*    THE EXPECTED COUNT ON THE CONTROL FILE.  A SHORT RUN IS    *
+003460*    FLAGGED DISTINCTLY FROM A CLEAN STOP.                      *
+003470*--------------------------------------------------------------*
+003480 3000-RECONCILE.
+003490     OPEN INPUT CTL-IN.
+003500     IF WS-CTL-FILE-STATUS NOT = '00'
+003510         IF WS-RESULT-NORMAL
+003520             MOVE 'FERR' TO WS-RESULT
+003530             MOVE 'CTL-IN COULD NOT BE OPENED'
+003540                 TO WS-TERM-REASON-TEXT
+003550         END-IF
+003560         GO TO 3000-EXIT
+003570     END-IF.
+003580     READ CTL-IN
+003590         AT END SET CTL-EOF TO TRUE
+003600     END-READ.
+003610     IF NOT CTL-EOF AND WS-RESULT-NORMAL
+003620         IF WS-TRANS-READ-COUNT NOT = CTL-EXPECTED-COUNT
+003630             MOVE 'RECN' TO WS-RESULT
+003640             STRING 'RECORD COUNT MISMATCH - EXPECTED '
+003650                 CTL-EXPECTED-COUNT ' GOT ' WS-TRANS-READ-COUNT
+003660                 DELIMITED BY SIZE INTO WS-TERM-REASON-TEXT
+003670         END-IF
+003680     END-IF.
+003690     CLOSE CTL-IN.
+003700 3000-EXIT.
+003710     EXIT.
+003720*
+003730*--------------------------------------------------------------*
+003740*    6000-SET-RETURN-CODE - TRANSLATE WS-RESULT INTO A NUMERIC  *
+003750*    CONDITION CODE THE SCHEDULER CAN TEST WITH COND=.          *
+003760*--------------------------------------------------------------*
+003770 6000-SET-RETURN-CODE.
+003780     EVALUATE TRUE
+003790         WHEN WS-RESULT-NORMAL
+003800             MOVE 0000 TO WS-TERM-RETURN-CODE
+003810         WHEN WS-RESULT-BAD-RECORD
+003820             MOVE 0004 TO WS-TERM-RETURN-CODE
+003830         WHEN WS-RESULT-RECON-FAIL
+003840             MOVE 0008 TO WS-TERM-RETURN-CODE
+003850         WHEN WS-RESULT-FILE-ERROR
+003860             MOVE 0012 TO WS-TERM-RETURN-CODE
+003870         WHEN WS-RESULT-OPER-CANCEL
+003880             MOVE 0016 TO WS-TERM-RETURN-CODE
+003890         WHEN OTHER
+003900             MOVE 0020 TO WS-TERM-RETURN-CODE
+003910     END-EVALUATE.
+003920     MOVE WS-TERM-RETURN-CODE TO RETURN-CODE.
+003930 6000-EXIT.
+003940     EXIT.
+003950*
+003960*--------------------------------------------------------------*
+003970*    5000-BUILD-REPORT - WRITE THE END-OF-JOB PRINT-IMAGE       *
+003980*    SUMMARY TO REPT-OUT.                                       *
+003990*--------------------------------------------------------------*
+004000 5000-BUILD-REPORT.
+004010     ACCEPT WS-END-TIME-BRK FROM TIME.
+004020     ACCEPT WS-END-DATE FROM DATE YYYYMMDD.
+004030     MOVE WS-END-TIME-BRK TO WS-END-TIME.
+004040     MOVE WS-END-DATE TO WS-TERM-DATE.
+004050     MOVE WS-END-TIME TO WS-TERM-TIME.
+004060     COMPUTE WS-ELAPSED-SECONDS =
+004070         ((WS-END-HH - WS-START-HH) * 3600)
+004080         + ((WS-END-MM - WS-START-MM) * 60)
+004090         + (WS-END-SS - WS-START-SS).
+004100     MOVE WS-ELAPSED-SECONDS TO WS-ELAPSED-DISPLAY.
+004110     PERFORM 7600-LOOKUP-REASON THRU 7600-EXIT.
+004120     OPEN OUTPUT REPT-OUT.
+004130     IF WS-REPT-FILE-STATUS NOT = '00'
+004140         DISPLAY 'REPT-OUT OPEN FAILED - REPORT SKIPPED'
+004150         GO TO 5000-EXIT
+004160     END-IF.
+004170*
+004180     MOVE SPACES TO WS-PRINT-LINE.
+004190     STRING 'BATCH JOB SUMMARY REPORT - ' WS-TERM-PROGRAM-ID
+004200         DELIMITED BY SIZE INTO WS-PRINT-LINE.
+004210     MOVE '1' TO REPT-CC.
+004220     MOVE WS-PRINT-LINE TO REPT-DETAIL.
+004230     WRITE REPT-REC.
+004240*
+004250     MOVE SPACES TO WS-PRINT-LINE.
+004260     STRING 'RESULT CODE . . . . : ' WS-RESULT '  ' WS-REASON-DESC
+004270         DELIMITED BY SIZE INTO WS-PRINT-LINE.
+004280     MOVE ' ' TO REPT-CC.
+004290     MOVE WS-PRINT-LINE TO REPT-DETAIL.
+004300     WRITE REPT-REC.
+004310*
+004320     MOVE SPACES TO WS-PRINT-LINE.
+004330     STRING 'REASON TEXT . . . . : ' WS-TERM-REASON-TEXT
+004340         DELIMITED BY SIZE INTO WS-PRINT-LINE.
+004350     MOVE ' ' TO REPT-CC.
+004360     MOVE WS-PRINT-LINE TO REPT-DETAIL.
+004370     WRITE REPT-REC.
+004380*
+004390     MOVE SPACES TO WS-PRINT-LINE.
+004400     STRING 'START DATE/TIME . . : ' WS-START-DATE ' / '
+004410         WS-START-TIME DELIMITED BY SIZE INTO WS-PRINT-LINE.
+004420     MOVE ' ' TO REPT-CC.
+004430     MOVE WS-PRINT-LINE TO REPT-DETAIL.
+004440     WRITE REPT-REC.
+004450*
+004460     MOVE SPACES TO WS-PRINT-LINE.
+004470     STRING 'END DATE/TIME . . . : ' WS-TERM-DATE ' / '
+004480         WS-TERM-TIME DELIMITED BY SIZE INTO WS-PRINT-LINE.
+004490     MOVE ' ' TO REPT-CC.
+004500     MOVE WS-PRINT-LINE TO REPT-DETAIL.
+004510     WRITE REPT-REC.
+004520*
+004530     MOVE SPACES TO WS-PRINT-LINE.
+004540     STRING 'ELAPSED SECONDS . . : ' WS-ELAPSED-DISPLAY
+004550         DELIMITED BY SIZE INTO WS-PRINT-LINE.
+004560     MOVE ' ' TO REPT-CC.
+004570     MOVE WS-PRINT-LINE TO REPT-DETAIL.
+004580     WRITE REPT-REC.
+004590*
+004600     CLOSE REPT-OUT.
+004610 5000-EXIT.
+004620     EXIT.
+004630*
+004640*--------------------------------------------------------------*
+004650*    7600-LOOKUP-REASON - LOOK UP THE DESCRIPTION FOR THE       *
+004660*    CURRENT WS-RESULT CODE IN THE REASON-FILE VSAM KSDS.  THE  *
+004670*    TABLE ITSELF IS MAINTAINED BY THE REASON-TABLE LOAD JOB.   *
+004680*--------------------------------------------------------------*
+004690 7600-LOOKUP-REASON.
+004700     MOVE WS-RESULT TO RV-REASON-CODE.
+004710     OPEN INPUT REASON-FILE.
+004720     IF WS-REASON-FILE-STATUS NOT = '00'
+004730         MOVE 'REASON TABLE UNAVAILABLE' TO WS-REASON-DESC
+004740         GO TO 7600-EXIT
+004750     END-IF.
+004760     READ REASON-FILE
+004770         INVALID KEY
+004780             MOVE 'REASON CODE NOT FOUND IN TABLE'
+004790                 TO WS-REASON-DESC
+004800     END-READ.
+004810     IF WS-REASON-FILE-STATUS = '00'
+004820         MOVE RV-REASON-DESCRIPTION TO WS-REASON-DESC
+004830     END-IF.
+004840     CLOSE REASON-FILE.
+004850 7600-EXIT.
+004860     EXIT.
+004870*
+004880*--------------------------------------------------------------*
+004890*    7000-WRITE-STATUS-OUT - DROP THE END-OF-RUN STATUS RECORD  *
+004900*    WHERE THE JOB-MONITORING PICKUP JOB SCANS FOR IT.          *
+004910*--------------------------------------------------------------*
+004920 7000-WRITE-STATUS-OUT.
+004930     OPEN OUTPUT STATUS-OUT.
+004940     IF WS-STATUS-OUT-STATUS NOT = '00'
+004950         DISPLAY 'STATUS-OUT OPEN FAILED - DASHBOARD FEED SKIPPED'
+004960         GO TO 7000-EXIT
+004970     END-IF.
+004980     MOVE SPACES TO STATUS-OUT-REC.
+004990     MOVE WS-TERM-PROGRAM-ID TO SO-PROGRAM-ID.
+005000     MOVE WS-RESULT TO SO-RESULT-CODE.
+005010     MOVE WS-TERM-DATE TO SO-COMPLETION-DATE.
+005020     MOVE WS-TERM-TIME TO SO-COMPLETION-TIME.
+005030     WRITE STATUS-OUT-REC.
+005040     CLOSE STATUS-OUT.
+005050 7000-EXIT.
+005060     EXIT.
+005070*
+005080*--------------------------------------------------------------*
+005090*    7500-WRITE-TERM-LOG - APPEND ONE LINE TO THE ABEND/         *
+005100*    TERMINATION AUDIT TRAIL BEFORE THE PROGRAM STOPS.           *
+005110*--------------------------------------------------------------*
+005120 7500-WRITE-TERM-LOG.
+005130     OPEN EXTEND TERM-LOG.
+005140     IF WS-TERM-LOG-STATUS NOT = '00'
+005150         OPEN OUTPUT TERM-LOG
+005160         IF WS-TERM-LOG-STATUS NOT = '00'
+005170             DISPLAY 'TERM-LOG OPEN FAILED - AUDIT ENTRY SKIPPED'
+005180             GO TO 7500-EXIT
+005190         END-IF
+005200     END-IF.
+005210     MOVE SPACES TO TERM-LOG-REC.
+005220     STRING WS-TERM-PROGRAM-ID ' ' 'DO-SOMETHING' ' '
+005230         WS-RESULT ' ' WS-TERM-DATE ' ' WS-TERM-TIME
+005240         DELIMITED BY SIZE INTO TERM-LOG-REC.
+005250     WRITE TERM-LOG-REC.
+005260     CLOSE TERM-LOG.
+005270 7500-EXIT.
+005280     EXIT.
+005290*
+005300 2100-READ-TRANS-RECORD.
+005310     READ TRANS-IN
+005320         AT END SET TRANS-EOF TO TRUE
+005330     END-READ.
+005340     IF NOT TRANS-EOF
+005350         ADD 1 TO WS-TRANS-READ-COUNT
+005360         IF NOT TRANS-CODE-VALID
+005370             SET WS-BAD-RECORD-FOUND TO TRUE
+005380             MOVE 'BADR' TO WS-RESULT
+005390             STRING 'INVALID TRANS CODE ON RECORD '
+005400                 WS-TRANS-READ-COUNT DELIMITED BY SIZE
+005410                 INTO WS-TERM-REASON-TEXT
+005420         END-IF
+005430     END-IF.
+005440 2100-EXIT.
+005450     EXIT.
+005460*
+005470*--------------------------------------------------------------*
+005480*    8500-OPERATOR-INQUIRY - PARM='INQUIRE' MODE.  DISPLAYS THE *
+005490*    LAST TERMINATION RECORD FROM THE AUDIT TRAIL INSTEAD OF    *
+005500*    RUNNING THE NORMAL JOB LOGIC.                              *
+005510*--------------------------------------------------------------*
+005520 8500-OPERATOR-INQUIRY.
+005530     OPEN INPUT TERM-LOG.
+005540     IF WS-TERM-LOG-STATUS NOT = '00'
+005550         DISPLAY 'NO TERMINATION AUDIT TRAIL FOUND'
+005560         GO TO 8500-EXIT
+005570     END-IF.
+005580     PERFORM 8510-READ-TERM-LOG-RECORD THRU 8510-EXIT
+005590         UNTIL TERMLOG-INQ-EOF.
+005600     CLOSE TERM-LOG.
+005610     DISPLAY 'LAST TERMINATION RECORD: ' WS-LAST-TERM-LOG-REC.
+005620 8500-EXIT.
+005630     STOP RUN.
+005640*
+005650 8510-READ-TERM-LOG-RECORD.
+005660     READ TERM-LOG
+005670         AT END SET TERMLOG-INQ-EOF TO TRUE
+005680     END-READ.
+005690     IF NOT TERMLOG-INQ-EOF
+005700         MOVE TERM-LOG-REC TO WS-LAST-TERM-LOG-REC
+005710     END-IF.
+005720 8510-EXIT.
+005730     EXIT.
